@@ -0,0 +1,8 @@
+      ****************************************************************
+      * PRP31XSL - FILE-CONTROL SELECT for the p31x extract
+      ****************************************************************
+       select p31x
+              assign       to disk
+              organization is line sequential
+              access       is sequential
+              file status  is p31x-flg.
