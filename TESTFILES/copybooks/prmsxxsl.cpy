@@ -0,0 +1,8 @@
+      ****************************************************************
+      * PRMSXXSL - FILE-CONTROL SELECT for the message file
+      ****************************************************************
+       select msgfile
+              assign       to disk
+              organization is line sequential
+              access       is sequential
+              file status  is msgfile-flg.
