@@ -0,0 +1,37 @@
+      ****************************************************************
+      * PRP31XFD - record layout for the p31x W-2 extract
+      ****************************************************************
+       01 p31x-rec.
+          05 p31x-off-nbr             pic 9(04).
+          05 p31x-clt-nbr             pic x(11).
+          05 p31x-emp-nbr             pic 9(10).
+          05 p31x-type-cd             pic 9(01).
+          05 p31x-st-cd               pic 9(02).
+          05 p31x-lo-cd               pic 9(02).
+          05 p31x-clt-bus-type        pic x(01).
+          05 p31x-clt-name            pic x(30).
+          05 p31x-clt-deliv-cd        pic x(01).
+          05 p31x-clt-usps-ind        pic x(01).
+          05 p31x-p311-ind            pic x(01).
+          05 p31x-p312-ind            pic x(01).
+          05 p31x-adj-box-nbr         pic 9(02).
+          05 p31x-emp-fli-liab        pic s9(09)v99.
+          05 p31x-emp-eic-amt         pic s9(09)v99.
+          05 p31x-emp-fd-txbl-grs     pic s9(09)v99.
+          05 p31x-emp-fd-amt          pic s9(09)v99.
+          05 p31x-emp-ss-txbl-grs     pic s9(09)v99.
+          05 p31x-emp-ss-amt          pic s9(09)v99.
+          05 p31x-emp-med-txbl-grs    pic s9(09)v99.
+          05 p31x-emp-med-amt         pic s9(09)v99.
+          05 p31x-emp-ss-tips         pic s9(09)v99.
+          05 p31x-emp-alloc-tips      pic s9(09)v99.
+          05 p31x-emp-st-txbl-grs     pic s9(09)v99.
+          05 p31x-emp-st-grs          pic s9(09)v99.
+          05 p31x-emp-st-amt          pic s9(09)v99.
+          05 p31x-emp-sui-txbl-grs    pic s9(09)v99.
+          05 p31x-emp-sui-amt         pic s9(09)v99.
+          05 p31x-emp-dbl-amt         pic s9(09)v99.
+          05 p31x-emp-lo-txbl-grs     pic s9(09)v99.
+          05 p31x-emp-lo-amt          pic s9(09)v99.
+          05 p31x-emp-lo-with-st      pic x(01).
+          05 filler                   pic x(20).
