@@ -0,0 +1,4 @@
+      ****************************************************************
+      * PRIOXXWS - common I/O call working storage
+      ****************************************************************
+       01 io-call-func                pic 9(02) value zeroes.
