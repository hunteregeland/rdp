@@ -0,0 +1,6 @@
+      ****************************************************************
+      * PRCONSWS - common constants
+      ****************************************************************
+       01 i-o-ok                      pic x(02) value '00'.
+       01 n-91                        pic 9(02) value 91.
+       01 n-99                        pic 9(02) value 99.
