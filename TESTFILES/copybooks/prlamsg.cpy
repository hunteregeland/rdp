@@ -0,0 +1,11 @@
+      ****************************************************************
+      * PRLAMSG - report control header fields used by pop-info-control
+      ****************************************************************
+       01 info-control-line.
+          05 info-off-nbr             pic x(04).
+          05 info-clt-nbr             pic x(11).
+          05 info-ors                 pic x(01).
+          05 info-rpt-version         pic x(02).
+          05 info-rpt-name            pic x(06).
+          05 info-run-dt              pic 9(08).
+          05 info-run-time            pic 9(08).
