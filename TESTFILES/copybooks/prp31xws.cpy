@@ -0,0 +1,5 @@
+      ****************************************************************
+      * PRP31XWS - working storage for the p31x extract
+      ****************************************************************
+       01 p31x-flg                    pic x(02) value spaces.
+       01 tmp-amt                     pic s9(09)v99 value zeroes.
