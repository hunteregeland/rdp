@@ -0,0 +1,4 @@
+      ****************************************************************
+      * PRMSXXFD - record layout for the message file
+      ****************************************************************
+       01 ms-rec                      pic x(200).
