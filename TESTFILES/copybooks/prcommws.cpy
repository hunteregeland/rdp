@@ -0,0 +1,12 @@
+      ****************************************************************
+      * PRCOMMWS - common working storage used with PRCOMMSR logging
+      ****************************************************************
+       01 msg-paragraph               pic x(30) value spaces.
+       01 msg-calling-prog            pic x(08) value spaces.
+       01 msg-arguments               pic x(80) value spaces.
+       01 msg-req-key                 pic 9(05) value zeroes.
+       01 msg-bad-data                pic x(60) value spaces.
+       01 msg-bad-return-cd           pic x(02) value spaces.
+       01 comm-call-func              pic 9(02) value zeroes.
+       01 dict-name                   pic x(30) value spaces.
+       01 no-rsp-sw                   pic 9(01) value zeroes.
