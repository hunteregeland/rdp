@@ -0,0 +1,5 @@
+      ****************************************************************
+      * PRMSXXWS - working storage for the message file
+      ****************************************************************
+       01 msgfile-flg                 pic x(02) value spaces.
+       01 msgfile-tree                pic x(60) value spaces.
