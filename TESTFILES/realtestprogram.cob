@@ -27,17 +27,29 @@
               access       is sequential
               file status  is print-flg.
 
+981400 select optional csv-file
+|         assign       to disk
+|         organization is line sequential
+|         access       is sequential
+981400    file status  is csv-flg.
+
 660270 select output-file
 |         assign       to disk
 |         access       is sequential
 |         organization is line sequential
 660270    file status  is output-file-flg.
 
-89538 *select ors-output-file
-|     *   assign       to disk
-|     *   access       is sequential
-|     *   organization is line sequential
-89538 *   file status  is ors-file-flg.
+981300 select ors-output-file
+|         assign       to disk
+|         access       is sequential
+|         organization is line sequential
+981300    file status  is ors-file-flg.
+
+982400 select optional ckpt-file
+|         assign       to disk
+|         access       is sequential
+|         organization is line sequential
+982400    file status  is ckpt-flg.
 
 
       ****************************************************************
@@ -60,6 +72,11 @@
            value of file-id is print-tree.
 259531 01  print-rec                  pic x(280).
 
+981400 fd  csv-file
+|          data record is csv-rec
+981400     value of file-id is csv-tree.
+982600 01  csv-rec                   pic x(280).
+
 660270 fd output-file external
 |         data record is output-rec
 |         value of file-id is output-file-tree.
@@ -67,11 +84,40 @@
 660270 01 output-rec                  pic x(110).
 
 
-89538 *fd ors-output-file external
-|     *   data record is ors-output-rec
-|     *   value of file-id is ors-file-tree.
-|     *
-89538 *01 ors-output-rec              pic x(21).
+981300 fd ors-output-file external
+|         data record is ors-output-rec
+|         value of file-id is ors-file-tree.
+|
+981300 01 ors-output-rec              pic x(21).
+
+982400 fd  ckpt-file
+982700*    restart now needs more than the last completed office
+982700*    number, so the checkpoint carries three record shapes off
+982700*    the same file: one header record (office number plus the
+982700*    run-wide g-tot-*/recon-total-fields accumulators) and one
+982700*    detail record apiece for every business-type and local-
+982700*    jurisdiction table entry that had actually accumulated
+982700*    anything, the same "only what occurred" style already used
+982700*    by print-bus-type-totals/print-local-jur-totals.
+982700    data record is ckpt-hdr-rec ckpt-bus-rec ckpt-loc-rec
+982400     value of file-id is ckpt-tree.
+982700 01  ckpt-hdr-rec.
+982700    05 ckpt-rec-type            pic x(01).
+982700       88 ckpt-is-header               value 'H'.
+982700       88 ckpt-is-bus-type             value 'B'.
+982700       88 ckpt-is-local-jur            value 'L'.
+982700    05 ckpt-hdr-off-nbr         pic 9(04).
+982700    05 ckpt-hdr-g-tot           pic x(942).
+982700    05 ckpt-hdr-recon           pic x(202).
+982700 01  ckpt-bus-rec.
+982700    05 ckpt-bus-rec-type        pic x(01).
+982700    05 ckpt-bus-sub             pic 9(01).
+982700    05 ckpt-bus-data            pic x(70).
+982700 01  ckpt-loc-rec.
+982700    05 ckpt-loc-rec-type        pic x(01).
+982700    05 ckpt-loc-st-sub          pic 9(02).
+982700    05 ckpt-loc-lo-sub          pic 9(02).
+982700    05 ckpt-loc-data            pic x(33).
 
       ****************************************************************
 
@@ -88,14 +134,23 @@
        copy 'prlamsg'.
        copy 'prp31xws'.
 
-       77 program-name                  pic x(8)  value 'realtestprogram'.
+       77 ws-pgm-name              pic x(15) value 'realtestprogram'.
 
        01 print-flg                     pic x(2)  value spaces.
        01 print-tree                    pic x(60) value spaces.
+981400 01 csv-flg                       pic x(2)  value spaces.
+981400 01 csv-tree                      pic x(60) value spaces.
+982600 01 ws-csv-rec                    pic x(280) value spaces.
+981400 01 ws-csv-row-type               pic x(10) value spaces.
+981600 01 ws-dry-run-tot-pages          pic 9(09) value zeroes.
+981600 01 ws-dry-run-est-minutes        pic 9(07) value zeroes.
 660270 01 output-file-flg               pic 9(2)  value zeroes.
 660270 01 output-file-tree              pic x(60) value spaces.
-89538 *01 ors-file-flg                  pic 9(2)  value zeroes.
-89538 *01 ors-file-tree                 pic x(60) value spaces.
+981300 01 ors-file-flg                  pic 9(2)  value zeroes.
+981300 01 ors-file-tree                 pic x(60) value spaces.
+982400 01 ckpt-flg                      pic x(2)  value spaces.
+982400 01 ckpt-tree                     pic x(60) value spaces.
+982400 01 ws-ckpt-off-nbr               pic 9(04) value zeroes.
        01 ws-temp-tree                  pic x(60) value spaces.
        01 abort-ind                     pic x(01).
 969000 01 ws-skip-heading               pic x(01) value space.    
@@ -133,26 +188,40 @@
           88 ws-o-cd
 99303        values are 'N' 'O'.
 
+981700 01 ws-clt-deliv-validate         pic x(01).
+981700    88 ws-known-branch-deliv-cd      value 'R'.
+
 660270 01 ws-print-text-hdr             pic x(01)  value space. 
 
 108226 01 w2delv-parameters.
           05 w-host-office              pic x(04)  value spaces.
+981400    05 w-csv-mode                 pic x(01)  value space.
+981400       88 ws-csv-mode-on             values 'Y' 'y'.
+981600    05 w-dry-run                  pic x(01)  value space.
+981600       88 ws-dry-run-on              values 'Y' 'y'.
+982300    05 w-tax-year                 pic 9(04)  value zeroes.
+982400    05 w-restart                  pic x(01)  value space.
+982400       88 ws-restart-on              values 'Y' 'y'.
 
 
-89538 *01 w2delv-br-prop.
-|     *   05                            pic x(07) value 'BRANCH='.
-|     *   05 w2-delv-branch             pic x(04).
-|     *
-|     *01 w2delv-rundt-prop.
-|     *   05                            pic x(09) value 'RUN_DTTM='.
-|     *   05 w2-delv-rundt              pic x(08).
-|     *   05 w2-delv-runtm              pic x(04).
-|     *
-|     *01 w2-format-prop.
-|     *   05                            pic x(08) value 'FORMAT=U'.
-|     *
-|     *01 w2-delv-rpt-prop.
-89538 *   05                            pic x(13) value 'REPORT=W2DELV'.
+981300 01 w2delv-br-prop.
+|         05                            pic x(07) value 'BRANCH='.
+|         05 w2-delv-branch             pic x(04).
+|
+|      01 w2delv-rundt-prop.
+|         05                            pic x(09) value 'RUN_DTTM='.
+|         05 w2-delv-rundt              pic x(08).
+|         05 w2-delv-runtm              pic x(04).
+|
+|      01 w2-format-prop.
+|         05                            pic x(08) value 'FORMAT=U'.
+|
+|      01 w2-delv-rpt-prop.
+981300    05                            pic x(13) value 'REPORT=W2DELV'.
+
+982300 01 w2-delv-taxyr-prop.
+982300    05                            pic x(07) value 'TAX_YR='.
+982300    05 w2-delv-tax-year           pic 9(04).
 
 
 660727 01 ws-text-file-hld-amt          pic s9(9)v99.
@@ -225,6 +294,25 @@
 |         05 g-tot-o-pgs                  pic s9(14)    value zeroes.
 924299    05 g-tot-te-pgs                 pic s9(14)    value zeroes.
 
+981900 01 recon-total-fields.
+981900    05 recon-clts                   pic s9(11)    value zeroes.
+981900    05 recon-emps                   pic s9(11)    value zeroes.
+981900    05 recon-fd-txbl-grs            pic s9(13)v99 value zeroes.
+981900    05 recon-fd-amt                 pic s9(13)v99 value zeroes.
+981900    05 recon-ss-txbl-grs            pic s9(13)v99 value zeroes.
+981900    05 recon-ss-amt                 pic s9(13)v99 value zeroes.
+981900    05 recon-med-txbl-grs           pic s9(13)v99 value zeroes.
+981900    05 recon-med-amt                pic s9(13)v99 value zeroes.
+981900    05 recon-ss-tips                pic s9(13)v99 value zeroes.
+981900    05 recon-alloc-tips             pic s9(13)v99 value zeroes.
+981900    05 recon-st-txbl-grs            pic s9(13)v99 value zeroes.
+981900    05 recon-st-amt                 pic s9(13)v99 value zeroes.
+981900    05 recon-lo-txbl-grs            pic s9(13)v99 value zeroes.
+981900    05 recon-lo-amt                 pic s9(13)v99 value zeroes.
+
+981900 01 ws-recon-sw                     pic x(01) value 'n'.
+981900    88 ws-recon-out-of-balance              value 'y'.
+
        01 office-total-fields.
           05 tot-clts                   pic s9(11)    value zeroes.
           05 tot-emps                   pic s9(11)    value zeroes.
@@ -299,6 +387,17 @@
 924299    05 clt-w2-page-cnt            pic s9(11)    value zeroes.
 
 924299 01 ws-clt-bus-type               pic x(01)     value space.
+981500 01 ws-clt-bus-type-n redefines ws-clt-bus-type
+981500                                  pic 9(01).
+
+981500 01 bus-type-totals.
+|         05 bus-type-tot-entry         occurs 9 times.
+|            10 bus-type-clt-cnt        pic s9(09)    value zeroes.
+|            10 bus-type-emp-cnt        pic s9(09)    value zeroes.
+|            10 bus-type-fd-txbl-grs    pic s9(11)v99 value zeroes.
+|            10 bus-type-fd-amt         pic s9(11)v99 value zeroes.
+|            10 bus-type-st-txbl-grs    pic s9(11)v99 value zeroes.
+981500       10 bus-type-st-amt         pic s9(11)v99 value zeroes.
 
 924299 01 employee-w2-fields.
 |         05 emp-w2-cpn-cnt             pic 9(03)     value zeroes.
@@ -308,6 +407,8 @@
 |         05 emp-prnt-lo-cnt            pic 9(03)     value zeroes.
 |         05 emp-box-12-cnt             pic 9(03)     value zeroes.
 |         05 emp-box-14-cnt             pic 9(03)     value zeroes.
+982200    05 emp-box-10-cnt             pic 9(03)     value zeroes.
+982200    05 emp-box-13-cnt             pic 9(03)     value zeroes.
 |         05 emp-fd-coupons             pic 9(03)     value zeroes.
 |         05 emp-st-coupons             pic 9(03)     value zeroes.
 |         05 emp-lo-coupons             pic 9(03)     value zeroes.
@@ -339,6 +440,24 @@
 |      01 ws-emp-print-copy-b-sw        pic x(01) value 'y'.
 924299    88 print-copy-b                         value 'y'.
 
+981800 01 pfl-state-table.
+981800    05 pfl-state-flag               pic x(01) occurs 52 times
+981800                                     value spaces.
+
+982100 01 local-jur-totals.
+982100    05 local-jur-st-entry           occurs 52 times.
+982100       10 local-jur-lo-entry           occurs 99 times.
+982100          15 local-jur-emp-cnt          pic 9(07)
+982100                                        value zeroes.
+982100          15 local-jur-lo-txbl-grs      pic s9(11)v99
+982100                                        value zeroes.
+982100          15 local-jur-lo-amt           pic s9(11)v99
+982100                                        value zeroes.
+
+982100 01 local-jur-sub-flds.
+982100    05 local-jur-st-sub             pic 9(03) value zeroes.
+982100    05 local-jur-lo-sub             pic 9(03) value zeroes.
+
        01 page-cnt                      pic 9(03) value zeroes.
        01 te-clt-sw                     pic x(01) value 'n'.
 754417 01 ws-print-clt-sw               pic x(01) value 'n'.
@@ -356,7 +475,8 @@
           05                            pic x(15) value spaces.
           05                            pic x(46) value
               'Clients in Vendor Transmission Delivery Report'.
-          05                            pic x(20) value space.
+          05                            pic x(07) value space.
+982300    05 d-tax-year-line            pic x(13) value spaces.
           05 d-date                     pic x(10) value spaces.
           05                            pic x(01) value spaces.
           05 d-time                     pic x(05) value spaces.
@@ -735,6 +855,92 @@ few       05                            pic x(12) value spaces.
           05                            pic x(15) value spaces.
           05 d-tot-te-recs              pic z(13)9.
 
+981500 01 bus-type-total-line.
+|         05                            pic x(04) value spaces.
+|         05                            pic x(17) value
+|            'BUS TYPE TOTALS: '.
+|         05 d-bus-type-cd              pic 9(01) value zero.
+|         05                            pic x(08) value spaces.
+|         05 d-bus-type-clt-cnt         pic z(8)9.
+|         05                            pic x(04) value spaces.
+|         05 d-bus-type-emp-cnt         pic z(8)9.
+|         05                            pic x(04) value spaces.
+|         05 d-bus-type-fd-grs          pic z(9)9.99.
+|         05                            pic x(04) value spaces.
+|         05 d-bus-type-fd-amt          pic z(9)9.99.
+|         05                            pic x(04) value spaces.
+|         05 d-bus-type-st-grs          pic z(9)9.99.
+|         05                            pic x(04) value spaces.
+981500    05 d-bus-type-st-amt          pic z(9)9.99.
+
+982100 01 local-jur-total-line.
+982100    05                            pic x(04) value spaces.
+982100    05                            pic x(12) value
+982100       'LOCAL JUR: '.
+982100    05 d-local-jur-st-cd          pic 9(02) value zero.
+982100    05                            pic x(04) value spaces.
+982100    05 d-local-jur-lo-cd          pic 9(02) value zero.
+982100    05                            pic x(08) value spaces.
+982100    05 d-local-jur-emp-cnt        pic z(6)9.
+982100    05                            pic x(04) value spaces.
+982100    05 d-local-jur-lo-grs         pic z(9)9.99.
+982100    05                            pic x(04) value spaces.
+982100    05 d-local-jur-lo-amt         pic z(9)9.99.
+
+982600 01 te-dtl-total-line.
+982600    05                            pic x(04) value spaces.
+982600    05                            pic x(17) value
+982600       'TE DTL TOTALS:  '.
+982600    05 d-te-dtl-off-nbr           pic 9(04) value zero.
+982600    05                            pic x(04) value spaces.
+982600    05 d-te-dtl-clt-cnt           pic z(8)9.
+982600    05                            pic x(04) value spaces.
+982600    05 d-te-dtl-emp-cnt           pic z(8)9.
+982600    05                            pic x(04) value spaces.
+982600    05 d-te-dtl-fd-grs            pic z(9)9.99.
+982600    05                            pic x(04) value spaces.
+982600    05 d-te-dtl-fd-amt            pic z(9)9.99.
+982600    05                            pic x(04) value spaces.
+982600    05 d-te-dtl-st-grs            pic z(9)9.99.
+982600    05                            pic x(04) value spaces.
+982600    05 d-te-dtl-st-amt            pic z(9)9.99.
+
+982600 01 o-dtl-total-line.
+982600    05                            pic x(04) value spaces.
+982600    05                            pic x(17) value
+982600       'O  DTL TOTALS:  '.
+982600    05 d-o-dtl-off-nbr            pic 9(04) value zero.
+982600    05                            pic x(04) value spaces.
+982600    05 d-o-dtl-clt-cnt            pic z(8)9.
+982600    05                            pic x(04) value spaces.
+982600    05 d-o-dtl-emp-cnt            pic z(8)9.
+982600    05                            pic x(04) value spaces.
+982600    05 d-o-dtl-fd-grs             pic z(9)9.99.
+982600    05                            pic x(04) value spaces.
+982600    05 d-o-dtl-fd-amt             pic z(9)9.99.
+982600    05                            pic x(04) value spaces.
+982600    05 d-o-dtl-st-grs             pic z(9)9.99.
+982600    05                            pic x(04) value spaces.
+982600    05 d-o-dtl-st-amt             pic z(9)9.99.
+
+982600 01 non-o-dtl-total-line.
+982600    05                            pic x(04) value spaces.
+982600    05                            pic x(17) value
+982600       'N-O DTL TOTALS:  '.
+982600    05 d-non-o-dtl-off-nbr        pic 9(04) value zero.
+982600    05                            pic x(04) value spaces.
+982600    05 d-non-o-dtl-clt-cnt        pic z(8)9.
+982600    05                            pic x(04) value spaces.
+982600    05 d-non-o-dtl-emp-cnt        pic z(8)9.
+982600    05                            pic x(04) value spaces.
+982600    05 d-non-o-dtl-fd-grs         pic z(9)9.99.
+982600    05                            pic x(04) value spaces.
+982600    05 d-non-o-dtl-fd-amt         pic z(9)9.99.
+982600    05                            pic x(04) value spaces.
+982600    05 d-non-o-dtl-st-grs         pic z(9)9.99.
+982600    05                            pic x(04) value spaces.
+982600    05 d-non-o-dtl-st-amt         pic z(9)9.99.
+
 
 660270 01 text-file-header.
 |         05 filler                     pic x(07) value 'CLT NBR'.
@@ -782,8 +988,10 @@ few       05                            pic x(12) value spaces.
 
            move 'main-process' to msg-paragraph
 
-660270     initialize office-g-total-fields
-|                     ws-text-file-hld-amt
+982700     if not ws-restart-on
+660270        initialize office-g-total-fields
+982700     end-if
+982700     initialize ws-text-file-hld-amt
 660270     move 'Y' to ws-print-text-hdr
         
            perform read-next-p31x
@@ -791,13 +999,20 @@ few       05                            pic x(12) value spaces.
            move p31x-off-nbr to ws-save-off-nbr
 
            if p31x-flg = i-o-ok
-89538 *       perform write-w2-properties
+982500        if not ws-dry-run-on
+982500           perform write-w2-properties
+982500        end-if
               perform process-report
                       until p31x-flg not = i-o-ok
+982700        perform print-totals
            end-if
 
            if line-cnt > zeroes
               perform print-footer
+           end-if
+
+981600     if ws-dry-run-on
+981600        perform report-dry-run-estimate
            end-if.
 
       *******************************************************************
@@ -811,6 +1026,7 @@ few       05                            pic x(12) value spaces.
                  p31x-lo-cd = zeroes
                  perform print-client
 924299           move p31x-clt-bus-type to ws-clt-bus-type
+981500           perform accum-bus-type-clt-totals
               end-if
               add 1 to tot-records giving tot-records
 
@@ -832,6 +1048,7 @@ few       05                            pic x(12) value spaces.
                        add 1 to tot-emps giving tot-emps
 660270                 add 1 to g-tot-emps giving g-tot-emps
 754417                 add 1 to clt-fd-w2-cnt
+981500                 perform accum-bus-type-emp-totals
 
 924299                 if ws-clt-bus-type = 2 
 |                         move p31x-emp-eic-amt      to emp-eic-amt
@@ -873,7 +1090,7 @@ few       05                            pic x(12) value spaces.
 |                      add 1 to emp-st-prnt(p31x-st-cd)
 |                      move p31x-st-cd        to emp-last-st-cd
 |                      move p31x-emp-fli-liab to emp-fli-liab
-|                      if p31x-st-cd = 29
+981800                 if pfl-state-flag(p31x-st-cd) = 'y'
 |                         and emp-fli-liab > 0
 |                         move 'y'  to ws-emp-fli-sw
 924299                 end-if
@@ -910,6 +1127,10 @@ few       05                            pic x(12) value spaces.
 |                    add 1 to emp-box-12-cnt
 |                  when 14
 |                    add 1 to emp-box-14-cnt
+982200            when 10
+982200              add 1 to emp-box-10-cnt
+982200            when 13
+982200              add 1 to emp-box-13-cnt
 |                  when other
 |                    continue
 |                end-evaluate
@@ -921,14 +1142,14 @@ few       05                            pic x(12) value spaces.
               move tot-te-clts      to d-tot-off-te-clts
 754417        move tot-off-fd-w2    to d-tot-off-fd-w2
 924299        move tot-off-page-cnt to d-tot-off-page-cnt
-660270*       "Perform process rec types 6,7 and 8 no longer used
-660270*        to calculate grand total amounts. Only rec type 9
-660270*        will be used to print office totals.  
+981100*       "Rec types 6, 7 and 8 print their own per-delivery-type
+981100*        detail line again; rec type 9 still drives the office
+981100*        grand totals and page/footer logic below.
               evaluate p31x-type-cd
-660270*          when 6     perform process-6-recs
-|     *          when 7     perform process-7-recs
-660270*          when 8     perform process-8-recs
-754417           when 9     if ws-print-clt-sw = 'y'           
+981100           when 6     perform process-6-recs
+981100           when 7     perform process-7-recs
+981100           when 8     perform process-8-recs
+754417           when 9     if ws-print-clt-sw = 'y'
 |                              move clt-fd-w2-cnt to d-clt-fd-w2-cnt
 |                              add  clt-fd-w2-cnt to tot-off-fd-w2
 |                                   giving tot-off-fd-w2
@@ -943,6 +1164,10 @@ few       05                            pic x(12) value spaces.
 |
 |                              write print-rec from detail-line after 1 line
 |
+982500                         if ws-csv-mode-on
+982500                            perform write-csv-client-line
+                                end-if
+|
 |                              add 1 to line-cnt giving line-cnt
 754417                      end-if
 969000                  write print-rec from office-mail-branch-tot-line
@@ -952,7 +1177,6 @@ few       05                            pic x(12) value spaces.
                             perform print-office-totals
 969000                      move 'y' to ws-skip-heading
 969000                      perform print-header
-                            perform print-totals
                  when other continue
               end-evaluate
 
@@ -1125,6 +1349,10 @@ few       05                            pic x(12) value spaces.
 |
 |             write print-rec from detail-line after 1 line
 |
+981400        if ws-csv-mode-on
+981400           perform write-csv-client-line
+              end-if
+|
 |             add 1 to line-cnt giving line-cnt
 754417     end-if
 
@@ -1225,17 +1453,102 @@ few       05                            pic x(12) value spaces.
 
 99303 * R delivery code will fall here
               when other
-                   move p31x-clt-deliv-cd to d-mail-to-branch
-                   move space             to d-mail-to-client
-                                             d-o-deliv-cd
-                                             d-te-client
-                   add 1 to tot-branch-clts giving tot-branch-clts
-                   add 1 to tot-non-o-clts  giving tot-non-o-clts
-           end-evaluate.     
+981700             move p31x-clt-deliv-cd to ws-clt-deliv-validate
+981700             if ws-known-branch-deliv-cd
+                      move p31x-clt-deliv-cd to d-mail-to-branch
+                      move space             to d-mail-to-client
+                                                d-o-deliv-cd
+                                                d-te-client
+                      add 1 to tot-branch-clts giving tot-branch-clts
+                      add 1 to tot-non-o-clts  giving tot-non-o-clts
+981700             else
+982700                move space             to d-mail-to-client
+982700                                          d-mail-to-branch
+982700                                          d-o-deliv-cd
+982700                                          d-te-client
+981700                move spaces to msg-bad-data
+981700                string 'Unrecognized client delivery code '
+|                                                    delimited by size
+|                            p31x-clt-deliv-cd       delimited by size
+|                            ' for client '          delimited by size
+|                            p31x-clt-nbr             delimited by size
+981700                    into msg-bad-data
+981700                perform log-type-w-msg
+981700             end-if
+           end-evaluate.
 
  
       *******************************************************************
 
+981500 accum-bus-type-clt-totals.
+|
+|          move 'accum-bus-type-clt-totals' to msg-paragraph
+|
+982500    if ws-clt-bus-type-n numeric
+982500       and ws-clt-bus-type-n > 0
+982500       and ws-clt-bus-type-n <= 9
+|             add 1 to bus-type-clt-cnt(ws-clt-bus-type-n)
+982500    else
+982500       move spaces to msg-bad-data
+982500       string 'Unrecognized client business type '
+|                                                 delimited by size
+982500                   ws-clt-bus-type          delimited by size
+982500                   ' for client '           delimited by size
+982500                   p31x-clt-nbr             delimited by size
+982500               into msg-bad-data
+982500             perform log-type-w-msg
+981500    end-if.
+
+      *******************************************************************
+
+981500 accum-bus-type-emp-totals.
+|
+|          move 'accum-bus-type-emp-totals' to msg-paragraph
+|
+982500    if ws-clt-bus-type-n numeric
+982500       and ws-clt-bus-type-n > 0
+982500       and ws-clt-bus-type-n <= 9
+|             add 1 to bus-type-emp-cnt(ws-clt-bus-type-n)
+|             add p31x-emp-fd-txbl-grs to
+|                 bus-type-fd-txbl-grs(ws-clt-bus-type-n)
+|             add p31x-emp-fd-amt to
+|                 bus-type-fd-amt(ws-clt-bus-type-n)
+|             add p31x-emp-st-txbl-grs to
+|                 bus-type-st-txbl-grs(ws-clt-bus-type-n)
+|             add p31x-emp-st-amt to
+|                 bus-type-st-amt(ws-clt-bus-type-n)
+981500    end-if.
+
+      *******************************************************************
+
+982000 write-negative-wage-exception.
+|
+|          move 'write-negative-wage-exception' to msg-paragraph
+|
+982600    if not ws-dry-run-on
+|             if ws-print-text-hdr = 'Y'
+|                write output-rec from text-file-header
+|                move 'N' to ws-print-text-hdr
+|             end-if
+|
+|             write output-rec from text-file-detail
+|
+982500        move spaces to msg-bad-return-cd
+|             move spaces to msg-bad-data
+|             string text-clt-nbr     delimited by size
+|                    ' emp '          delimited by size
+|                    text-emp-nbr     delimited by size
+|                    ' '              delimited by size
+|                    text-wage-type   delimited by size
+|                    ' '              delimited by size
+|                    text-neg-wages   delimited by size
+|                into msg-bad-data
+|
+982000        perform log-type-f-msg
+982600    end-if.
+
+      *******************************************************************
+
        accum-federal-office-totals.
 
            move 'accum-federal-office-totals' to msg-paragraph
@@ -1246,6 +1559,11 @@ few       05                            pic x(12) value spaces.
 660270     add tmp-amt to g-tot-fd-txbl-grs giving
 660270                    g-tot-fd-txbl-grs
 
+981000     if tmp-amt < 0
+|             move tmp-amt to text-neg-wages
+|             move 'EMP FD TXBL GRS' to text-wage-type
+982000        perform write-negative-wage-exception
+981000     end-if
 
            move p31x-emp-fd-amt to tmp-amt
            add tmp-amt to tot-fd-amt giving tot-fd-amt
@@ -1253,7 +1571,11 @@ few       05                            pic x(12) value spaces.
 660270     add tmp-amt to g-tot-fd-amt giving
 660270                    g-tot-fd-amt
 
-
+981000     if tmp-amt < 0
+|             move tmp-amt to text-neg-wages
+|             move 'EMP FD AMT' to text-wage-type
+982000        perform write-negative-wage-exception
+981000     end-if
 
            move p31x-emp-ss-txbl-grs to tmp-amt
            add tmp-amt to tot-ss-txbl-grs giving tot-ss-txbl-grs
@@ -1261,6 +1583,11 @@ few       05                            pic x(12) value spaces.
 660270     add tmp-amt to g-tot-ss-txbl-grs giving
 660270                    g-tot-ss-txbl-grs
 
+981000     if tmp-amt < 0
+|             move tmp-amt to text-neg-wages
+|             move 'EMP SS TXBL GRS' to text-wage-type
+982000        perform write-negative-wage-exception
+981000     end-if
 
            move p31x-emp-ss-amt to tmp-amt
            add tmp-amt to tot-ss-amt giving tot-ss-amt
@@ -1268,6 +1595,11 @@ few       05                            pic x(12) value spaces.
 660270     add tmp-amt to g-tot-ss-amt giving
 660270                    g-tot-ss-amt
 
+981000     if tmp-amt < 0
+|             move tmp-amt to text-neg-wages
+|             move 'EMP SS AMT' to text-wage-type
+982000        perform write-negative-wage-exception
+981000     end-if
 
            move p31x-emp-med-txbl-grs to tmp-amt
            add tmp-amt to tot-med-txbl-grs giving tot-med-txbl-grs
@@ -1275,6 +1607,11 @@ few       05                            pic x(12) value spaces.
 660270     add tmp-amt to g-tot-med-txbl-grs giving
 660270                    g-tot-med-txbl-grs
 
+981000     if tmp-amt < 0
+|             move tmp-amt to text-neg-wages
+|             move 'EMP MED TXBL GRS' to text-wage-type
+982000        perform write-negative-wage-exception
+981000     end-if
 
            move p31x-emp-med-amt to tmp-amt
            add tmp-amt to tot-med-amt giving tot-med-amt
@@ -1282,6 +1619,11 @@ few       05                            pic x(12) value spaces.
 660270     add tmp-amt to g-tot-med-amt giving
 660270                    g-tot-med-amt
 
+981000     if tmp-amt < 0
+|             move tmp-amt to text-neg-wages
+|             move 'EMP MEDICARE AMT' to text-wage-type
+982000        perform write-negative-wage-exception
+981000     end-if
 
            move p31x-emp-ss-tips to tmp-amt
            add tmp-amt to tot-ss-tips giving tot-ss-tips
@@ -1437,24 +1779,16 @@ few       05                            pic x(12) value spaces.
 660270                    g-tot-st-txbl-grs
 
 660270     if tmp-amt < 0
-|             if ws-print-text-hdr = 'Y'
-|                write output-rec from text-file-header
-|                move 'N' to ws-print-text-hdr
-|             end-if
 |             move tmp-amt to text-neg-wages
 |             move 'EMP ST TXBL GRS' to text-wage-type
-|             write output-rec from text-file-detail
+982000        perform write-negative-wage-exception
 660270     end-if
 
 660270     move p31x-emp-st-grs to tmp-amt
 |          if tmp-amt < 0
-|             if ws-print-text-hdr = 'Y'
-|                write output-rec from text-file-header
-|                move 'N' to ws-print-text-hdr
-|             end-if
 |             move tmp-amt to text-neg-wages
 |             move 'EMP ST GRS' to text-wage-type
-|             write output-rec from text-file-detail
+982000        perform write-negative-wage-exception
 660270     end-if
 
            move p31x-emp-st-amt to tmp-amt
@@ -1465,46 +1799,30 @@ few       05                            pic x(12) value spaces.
 
 
 660270     if tmp-amt < 0
-|             if ws-print-text-hdr = 'Y'
-|                write output-rec from text-file-header
-|                move 'N' to ws-print-text-hdr
-|             end-if
 |             move tmp-amt to text-neg-wages
 |             move 'EMP ST AMT' to text-wage-type
-|             write output-rec from text-file-detail
+982000        perform write-negative-wage-exception
 660270     end-if
 
 660270     move p31x-emp-sui-txbl-grs to tmp-amt
 |          if tmp-amt < 0
-|             if ws-print-text-hdr = 'Y'
-|                write output-rec from text-file-header
-|                move 'N' to ws-print-text-hdr
-|             end-if
 |             move tmp-amt to text-neg-wages
 |             move 'EMP ST SUI TXBL GRS' to text-wage-type
-|             write output-rec from text-file-detail
+982000        perform write-negative-wage-exception
 660270     end-if
 
 660270     move p31x-emp-sui-amt to tmp-amt
 |          if tmp-amt < 0
-|             if ws-print-text-hdr = 'Y'
-|                write output-rec from text-file-header
-|                move 'N' to ws-print-text-hdr
-|             end-if
 |             move tmp-amt to text-neg-wages
 |             move 'EMP ST SUI AMT' to text-wage-type
-|             write output-rec from text-file-detail
+982000        perform write-negative-wage-exception
 660270     end-if
 
 660270     move p31x-emp-dbl-amt to tmp-amt
 |          if tmp-amt < 0
-|             if ws-print-text-hdr = 'Y'
-|                write output-rec from text-file-header
-|                move 'N' to ws-print-text-hdr
-|             end-if
 |             move tmp-amt to text-neg-wages
 |             move 'EMP DBL AMT' to text-wage-type
-|             write output-rec from text-file-detail
+982000        perform write-negative-wage-exception
 660270     end-if
      
            if te-clt-sw = 'y'
@@ -1552,15 +1870,17 @@ few       05                            pic x(12) value spaces.
 660270                    g-tot-lo-txbl-grs
 
 660270     if tmp-amt < 0
-|             if ws-print-text-hdr = 'Y'
-|                write output-rec from text-file-header
-|                move 'N' to ws-print-text-hdr
-|             end-if
 |             move tmp-amt to text-neg-wages
 |             move 'EMP LOCAL TXBL GRS' to text-wage-type
-|             write output-rec from text-file-detail
+982000        perform write-negative-wage-exception
 660270     end-if
 
+982100     if p31x-st-cd > 0 and p31x-lo-cd > 0
+982100        add 1 to local-jur-emp-cnt(p31x-st-cd, p31x-lo-cd)
+982100        add tmp-amt to
+982100            local-jur-lo-txbl-grs(p31x-st-cd, p31x-lo-cd)
+982100            giving local-jur-lo-txbl-grs(p31x-st-cd, p31x-lo-cd)
+982100     end-if
 
            move p31x-emp-lo-amt to tmp-amt
            add tmp-amt to tot-lo-amt giving tot-lo-amt
@@ -1568,17 +1888,19 @@ few       05                            pic x(12) value spaces.
 660270     add tmp-amt to g-tot-lo-amt giving
 660270                    g-tot-lo-amt
 
-       
+
 660270     if tmp-amt < 0
-|             if ws-print-text-hdr = 'Y'
-|                write output-rec from text-file-header
-|                move 'N' to ws-print-text-hdr
-|             end-if
 |             move tmp-amt to text-neg-wages
 |             move 'EMP LOCAL AMT' to text-wage-type
-|             write output-rec from text-file-detail
+982000        perform write-negative-wage-exception
 660270     end-if
 
+982100     if p31x-st-cd > 0 and p31x-lo-cd > 0
+982100        add tmp-amt to
+982100            local-jur-lo-amt(p31x-st-cd, p31x-lo-cd)
+982100            giving local-jur-lo-amt(p31x-st-cd, p31x-lo-cd)
+982100     end-if
+
           
            if te-clt-sw = 'y'
               move p31x-emp-lo-txbl-grs to tmp-amt
@@ -1616,17 +1938,37 @@ few       05                            pic x(12) value spaces.
 
            move 'process-6-recs' to msg-paragraph
 
-           perform te-dtl-lines.
+           perform te-dtl-lines
+
+982600     move ws-save-off-nbr    to d-te-dtl-off-nbr
+982600     move tot-te-clts        to d-te-dtl-clt-cnt
+982600     move tot-te-emps        to d-te-dtl-emp-cnt
+982600     move tot-te-fd-txbl-grs to d-te-dtl-fd-grs
+982600     move tot-te-fd-amt      to d-te-dtl-fd-amt
+982600     move tot-te-st-txbl-grs to d-te-dtl-st-grs
+982600     move tot-te-st-amt      to d-te-dtl-st-amt
+982600     write print-rec from te-dtl-total-line after 1 lines
+982600     add 1 to line-cnt giving line-cnt.
 
 
 
-      *******************************************************************     
+      *******************************************************************
 
        process-7-recs.
 
            move 'process-7-recs' to msg-paragraph
 
-           perform o-dtl-lines.
+           perform o-dtl-lines
+
+982600     move ws-save-off-nbr   to d-o-dtl-off-nbr
+982600     move tot-o-clts        to d-o-dtl-clt-cnt
+982600     move tot-o-emps        to d-o-dtl-emp-cnt
+982600     move tot-o-fd-txbl-grs to d-o-dtl-fd-grs
+982600     move tot-o-fd-amt      to d-o-dtl-fd-amt
+982600     move tot-o-st-txbl-grs to d-o-dtl-st-grs
+982600     move tot-o-st-amt      to d-o-dtl-st-amt
+982600     write print-rec from o-dtl-total-line after 1 lines
+982600     add 1 to line-cnt giving line-cnt.
 
 
       *******************************************************************
@@ -1635,7 +1977,17 @@ few       05                            pic x(12) value spaces.
 
            move 'process-8-recs' to msg-paragraph
 
-           perform non-o-dtl-lines.
+           perform non-o-dtl-lines
+
+982600     move ws-save-off-nbr       to d-non-o-dtl-off-nbr
+982600     move tot-non-o-clts        to d-non-o-dtl-clt-cnt
+982600     move tot-non-o-emps        to d-non-o-dtl-emp-cnt
+982600     move tot-non-o-fd-txbl-grs to d-non-o-dtl-fd-grs
+982600     move tot-non-o-fd-amt      to d-non-o-dtl-fd-amt
+982600     move tot-non-o-st-txbl-grs to d-non-o-dtl-st-grs
+982600     move tot-non-o-st-amt      to d-non-o-dtl-st-amt
+982600     write print-rec from non-o-dtl-total-line after 1 lines
+982600     add 1 to line-cnt giving line-cnt.
 
 
       *******************************************************************
@@ -1659,52 +2011,7 @@ few       05                            pic x(12) value spaces.
            move tot-te-lo-txbl-grs  to d-tot-te-lo-grs
            move tot-te-lo-amt       to d-tot-te-lo-amt
            move tot-te-records      to d-tot-te-recs
-924299     move tot-te-pgs          to d-tot-te-pages
-
-660270     add tot-te-clts to g-tot-te-clts giving 
-|                             g-tot-te-clts
-|
-|          add tot-te-emps to g-tot-te-emps giving
-|                             g-tot-te-emps
-|
-|          add tot-te-fd-txbl-grs to g-tot-te-fd-txbl-grs
-|              giving g-tot-te-fd-txbl-grs
-|
-|          add tot-te-fd-amt to g-tot-te-fd-amt giving
-|                               g-tot-te-fd-amt
-|
-|          add tot-te-ss-txbl-grs to g-tot-te-ss-txbl-grs
-|              giving g-tot-te-ss-txbl-grs
-|
-|          add tot-te-ss-amt to g-tot-te-ss-amt giving
-|                               g-tot-te-ss-amt
-|
-|          add tot-te-med-txbl-grs to g-tot-te-med-txbl-grs
-|              giving g-tot-te-med-txbl-grs
-|
-|          add tot-te-med-amt to g-tot-te-med-amt giving
-|                                g-tot-te-med-amt
-|
-|          add tot-te-ss-tips to g-tot-te-ss-tips giving
-|                                g-tot-te-ss-tips
-|
-|          add tot-te-alloc-tips to g-tot-te-alloc-tips
-|              giving g-tot-te-alloc-tips
-|
-|          add tot-te-st-txbl-grs to g-tot-te-st-txbl-grs
-|              giving g-tot-te-st-txbl-grs
-|          
-|          add tot-te-st-amt to g-tot-te-st-amt giving
-|                               g-tot-te-st-amt
-|
-|          add tot-te-lo-txbl-grs to g-tot-te-lo-txbl-grs
-|              giving g-tot-te-lo-txbl-grs
-|
-|          add tot-te-lo-amt to g-tot-te-lo-amt giving
-|                               g-tot-te-lo-amt
-|
-|          add tot-te-records to g-tot-te-records giving
-660270                           g-tot-te-records.
+924299     move tot-te-pgs          to d-tot-te-pages.
 
       *******************************************************************
 
@@ -1727,53 +2034,7 @@ few       05                            pic x(12) value spaces.
            move tot-o-lo-txbl-grs  to d-tot-o-lo-grs
            move tot-o-lo-amt       to d-tot-o-lo-amt
            move tot-o-records      to d-tot-o-recs
-924299     move tot-o-pgs          to d-tot-o-pages
-
-660270     add tot-o-clts to g-tot-o-clts giving
-|                            g-tot-o-clts
-|
-|          add tot-o-emps to g-tot-o-emps giving
-|                            g-tot-o-emps
-|
-|          add tot-o-fd-txbl-grs to g-tot-o-fd-txbl-grs
-|              giving g-tot-o-fd-txbl-grs
-|
-|          add tot-o-fd-amt to g-tot-o-fd-amt giving
-|                              g-tot-o-fd-amt
-|
-|          add tot-o-ss-txbl-grs to g-tot-o-ss-txbl-grs
-|              giving g-tot-o-ss-txbl-grs
-|
-|          add tot-o-ss-amt to g-tot-o-ss-amt giving
-|                              g-tot-o-ss-amt
-|
-|          add tot-o-med-txbl-grs to g-tot-o-med-txbl-grs
-|              giving g-tot-o-med-txbl-grs
-|
-|          add tot-o-med-amt to g-tot-o-med-amt giving
-|                               g-tot-o-med-amt
-|
-|          add tot-o-ss-tips to g-tot-o-ss-tips giving
-|                               g-tot-o-ss-tips
-|
-|          add tot-o-alloc-tips to g-tot-o-alloc-tips
-|              giving g-tot-o-alloc-tips
-|
-|          add tot-o-st-txbl-grs to g-tot-o-st-txbl-grs
-|              giving g-tot-o-st-txbl-grs
-|
-|          add tot-o-st-amt to g-tot-o-st-amt giving
-|                              g-tot-o-st-amt
-|
-|          add tot-o-lo-txbl-grs to g-tot-o-lo-txbl-grs
-|              giving g-tot-o-lo-txbl-grs
-|
-|          add tot-o-lo-amt to g-tot-o-lo-amt giving
-|                              g-tot-o-lo-amt
-|
-|          add tot-o-records to g-tot-o-records giving
-600270                          g-tot-o-records.
-
+924299     move tot-o-pgs          to d-tot-o-pages.
 
       *******************************************************************
 
@@ -1796,53 +2057,7 @@ few       05                            pic x(12) value spaces.
            move tot-non-o-lo-txbl-grs  to d-tot-non-o-lo-grs
            move tot-non-o-lo-amt       to d-tot-non-o-lo-amt
            move tot-non-o-records      to d-tot-non-o-recs
-924299     move tot-non-o-pgs          to d-tot-non-o-pages
-
-660270     add tot-non-o-clts to g-tot-non-o-clts giving
-|                                g-tot-non-o-clts
-|
-|          add tot-non-o-emps to g-tot-non-o-emps giving
-|                                g-tot-non-o-emps
-|
-|          add tot-non-o-fd-txbl-grs to g-tot-non-o-fd-txbl-grs
-|              giving g-tot-non-o-fd-txbl-grs
-|          
-|          add tot-non-o-fd-amt to g-tot-non-o-fd-amt giving 
-|                                  g-tot-non-o-fd-amt
-|
-|          add tot-non-o-ss-txbl-grs to g-tot-non-o-ss-txbl-grs
-|              giving g-tot-non-o-ss-txbl-grs
-|
-|          add tot-non-o-ss-amt to g-tot-non-o-ss-amt giving
-|                                  g-tot-non-o-ss-amt
-|
-|          add tot-non-o-med-txbl-grs to g-tot-non-o-med-txbl-grs
-|              giving g-tot-non-o-med-txbl-grs
-|
-|          add tot-non-o-med-amt to g-tot-non-o-med-amt giving
-|                                   g-tot-non-o-med-amt
-|
-|          add tot-non-o-ss-tips to g-tot-non-o-ss-tips giving
-|                                   g-tot-non-o-ss-tips
-|
-|          add tot-non-o-alloc-tips to g-tot-non-o-alloc-tips
-|              giving g-tot-non-o-alloc-tips
-|
-|          add tot-non-o-st-txbl-grs to g-tot-non-o-st-txbl-grs
-|              giving g-tot-non-o-st-txbl-grs
-|
-|          add tot-non-o-st-amt to g-tot-non-o-st-amt giving
-|                                  g-tot-non-o-st-amt
-|
-|          add tot-non-o-lo-txbl-grs to g-tot-non-o-lo-txbl-grs
-|              giving g-tot-non-o-lo-txbl-grs
-|
-|          add tot-non-o-lo-amt to g-tot-non-o-lo-amt
-|              giving g-tot-non-o-lo-amt
-|
-|          add tot-non-o-records to g-tot-non-o-records giving
-660270                              g-tot-non-o-records.
-
+924299     move tot-non-o-pgs          to d-tot-non-o-pages.
 
       *******************************************************************
 
@@ -1870,6 +2085,85 @@ few       05                            pic x(12) value spaces.
            perform te-dtl-lines
            perform o-dtl-lines
            perform non-o-dtl-lines
+
+982500     add tot-te-clts to g-tot-te-clts giving g-tot-te-clts
+982500     add tot-te-emps to g-tot-te-emps giving g-tot-te-emps
+982500     add tot-te-fd-txbl-grs to g-tot-te-fd-txbl-grs
+|              giving g-tot-te-fd-txbl-grs
+982500     add tot-te-fd-amt to g-tot-te-fd-amt giving g-tot-te-fd-amt
+982500     add tot-te-ss-txbl-grs to g-tot-te-ss-txbl-grs
+|              giving g-tot-te-ss-txbl-grs
+982500     add tot-te-ss-amt to g-tot-te-ss-amt giving g-tot-te-ss-amt
+982500     add tot-te-med-txbl-grs to g-tot-te-med-txbl-grs
+|              giving g-tot-te-med-txbl-grs
+982500     add tot-te-med-amt to g-tot-te-med-amt
+|              giving g-tot-te-med-amt
+982500     add tot-te-ss-tips to g-tot-te-ss-tips
+|              giving g-tot-te-ss-tips
+982500     add tot-te-alloc-tips to g-tot-te-alloc-tips
+|              giving g-tot-te-alloc-tips
+982500     add tot-te-st-txbl-grs to g-tot-te-st-txbl-grs
+|              giving g-tot-te-st-txbl-grs
+982500     add tot-te-st-amt to g-tot-te-st-amt giving g-tot-te-st-amt
+982500     add tot-te-lo-txbl-grs to g-tot-te-lo-txbl-grs
+|              giving g-tot-te-lo-txbl-grs
+982500     add tot-te-lo-amt to g-tot-te-lo-amt giving g-tot-te-lo-amt
+982500     add tot-te-records to g-tot-te-records
+|              giving g-tot-te-records
+
+982500     add tot-o-clts to g-tot-o-clts giving g-tot-o-clts
+982500     add tot-o-emps to g-tot-o-emps giving g-tot-o-emps
+982500     add tot-o-fd-txbl-grs to g-tot-o-fd-txbl-grs
+|              giving g-tot-o-fd-txbl-grs
+982500     add tot-o-fd-amt to g-tot-o-fd-amt giving g-tot-o-fd-amt
+982500     add tot-o-ss-txbl-grs to g-tot-o-ss-txbl-grs
+|              giving g-tot-o-ss-txbl-grs
+982500     add tot-o-ss-amt to g-tot-o-ss-amt giving g-tot-o-ss-amt
+982500     add tot-o-med-txbl-grs to g-tot-o-med-txbl-grs
+|              giving g-tot-o-med-txbl-grs
+982500     add tot-o-med-amt to g-tot-o-med-amt giving g-tot-o-med-amt
+982500     add tot-o-ss-tips to g-tot-o-ss-tips giving g-tot-o-ss-tips
+982500     add tot-o-alloc-tips to g-tot-o-alloc-tips
+|              giving g-tot-o-alloc-tips
+982500     add tot-o-st-txbl-grs to g-tot-o-st-txbl-grs
+|              giving g-tot-o-st-txbl-grs
+982500     add tot-o-st-amt to g-tot-o-st-amt giving g-tot-o-st-amt
+982500     add tot-o-lo-txbl-grs to g-tot-o-lo-txbl-grs
+|              giving g-tot-o-lo-txbl-grs
+982500     add tot-o-lo-amt to g-tot-o-lo-amt giving g-tot-o-lo-amt
+982500     add tot-o-records to g-tot-o-records giving g-tot-o-records
+
+982500     add tot-non-o-clts to g-tot-non-o-clts
+|              giving g-tot-non-o-clts
+982500     add tot-non-o-emps to g-tot-non-o-emps
+|              giving g-tot-non-o-emps
+982500     add tot-non-o-fd-txbl-grs to g-tot-non-o-fd-txbl-grs
+|              giving g-tot-non-o-fd-txbl-grs
+982500     add tot-non-o-fd-amt to g-tot-non-o-fd-amt
+|              giving g-tot-non-o-fd-amt
+982500     add tot-non-o-ss-txbl-grs to g-tot-non-o-ss-txbl-grs
+|              giving g-tot-non-o-ss-txbl-grs
+982500     add tot-non-o-ss-amt to g-tot-non-o-ss-amt
+|              giving g-tot-non-o-ss-amt
+982500     add tot-non-o-med-txbl-grs to g-tot-non-o-med-txbl-grs
+|              giving g-tot-non-o-med-txbl-grs
+982500     add tot-non-o-med-amt to g-tot-non-o-med-amt
+|              giving g-tot-non-o-med-amt
+982500     add tot-non-o-ss-tips to g-tot-non-o-ss-tips
+|              giving g-tot-non-o-ss-tips
+982500     add tot-non-o-alloc-tips to g-tot-non-o-alloc-tips
+|              giving g-tot-non-o-alloc-tips
+982500     add tot-non-o-st-txbl-grs to g-tot-non-o-st-txbl-grs
+|              giving g-tot-non-o-st-txbl-grs
+982500     add tot-non-o-st-amt to g-tot-non-o-st-amt
+|              giving g-tot-non-o-st-amt
+982500     add tot-non-o-lo-txbl-grs to g-tot-non-o-lo-txbl-grs
+|              giving g-tot-non-o-lo-txbl-grs
+982500     add tot-non-o-lo-amt to g-tot-non-o-lo-amt
+|              giving g-tot-non-o-lo-amt
+982500     add tot-non-o-records to g-tot-non-o-records
+|              giving g-tot-non-o-records
+
            move ws-save-off-nbr  to d-tot-off-nbr
            move tot-clts         to d-tot-clts
            move tot-emps         to d-tot-emps
@@ -1911,17 +2205,191 @@ few       05                            pic x(12) value spaces.
 
            write print-rec from total-record-line      after 1 lines
 
+981400     if ws-csv-mode-on
+981400        move 'OFFICE' to ws-csv-row-type
+981400        perform write-csv-totals-line
+           end-if
+
+981900     add tot-clts to recon-clts giving recon-clts
+981900     add tot-emps to recon-emps giving recon-emps
+981900     add tot-fd-txbl-grs  to recon-fd-txbl-grs
+981900                          giving recon-fd-txbl-grs
+981900     add tot-fd-amt       to recon-fd-amt
+981900                          giving recon-fd-amt
+981900     add tot-ss-txbl-grs  to recon-ss-txbl-grs
+981900                          giving recon-ss-txbl-grs
+981900     add tot-ss-amt       to recon-ss-amt
+981900                          giving recon-ss-amt
+981900     add tot-med-txbl-grs to recon-med-txbl-grs
+981900                          giving recon-med-txbl-grs
+981900     add tot-med-amt      to recon-med-amt
+981900                          giving recon-med-amt
+981900     add tot-ss-tips      to recon-ss-tips
+981900                          giving recon-ss-tips
+981900     add tot-alloc-tips   to recon-alloc-tips
+981900                          giving recon-alloc-tips
+981900     add tot-st-txbl-grs  to recon-st-txbl-grs
+981900                          giving recon-st-txbl-grs
+981900     add tot-st-amt       to recon-st-amt
+981900                          giving recon-st-amt
+981900     add tot-lo-txbl-grs  to recon-lo-txbl-grs
+981900                          giving recon-lo-txbl-grs
+981900     add tot-lo-amt       to recon-lo-amt
+981900                          giving recon-lo-amt
+
+982600     if not ws-dry-run-on
+982400        perform write-checkpoint
+982600     end-if
+
 few        move zeroes to office-total-fields
 
 969000     add 20 to line-cnt giving line-cnt.
 969000*     perform print-footer.
 
       *******************************************************************
-89538 *write-w2-properties.
-|     *    write ors-output-rec from w2delv-br-prop
-|     *    write ors-output-rec from w2delv-rundt-prop
-|     *    write ors-output-rec from w2-format-prop
-89538 *    write ors-output-rec from w2-delv-rpt-prop.
+981300 write-w2-properties.
+|          write ors-output-rec from w2delv-br-prop
+|          write ors-output-rec from w2delv-rundt-prop
+|          write ors-output-rec from w2-format-prop
+|          write ors-output-rec from w2-delv-rpt-prop
+982300     write ors-output-rec from w2-delv-taxyr-prop.
+
+      *******************************************************************
+
+981400 write-csv-client-line.
+|          move spaces to ws-csv-rec
+|          string 'CLIENT'             delimited by size
+|                 ','                  delimited by size
+|                 d-off-nbr            delimited by size
+|                 ','                  delimited by size
+|                 d-clt-nbr            delimited by size
+|                 ','                  delimited by size
+|                 d-clt-name           delimited by size
+|                 ','                  delimited by size
+|                 d-clt-fd-w2-cnt      delimited by size
+|                 ','                  delimited by size
+|                 d-clt-w2-page-cnt    delimited by size
+|             into ws-csv-rec
+981400     write csv-rec from ws-csv-rec.
+
+      *******************************************************************
+
+981400 write-csv-totals-line.
+|          move spaces to ws-csv-rec
+|          string ws-csv-row-type      delimited by size
+|                 ','                  delimited by size
+|                 d-tot-off-nbr        delimited by size
+|                 ','                  delimited by size
+|                 d-tot-clts           delimited by size
+|                 ','                  delimited by size
+|                 d-tot-emps           delimited by size
+|                 ','                  delimited by size
+|                 d-tot-fd-grs         delimited by size
+|                 ','                  delimited by size
+|                 d-tot-fd-amt         delimited by size
+|                 ','                  delimited by size
+982600            d-tot-ss-grs         delimited by size
+982600            ','                  delimited by size
+982600            d-tot-ss-amt         delimited by size
+982600            ','                  delimited by size
+982600            d-tot-med-grs        delimited by size
+982600            ','                  delimited by size
+982600            d-tot-med-amt        delimited by size
+982600            ','                  delimited by size
+982600            d-tot-st-grs         delimited by size
+982600            ','                  delimited by size
+982600            d-tot-st-amt         delimited by size
+982600            ','                  delimited by size
+982600            d-tot-lo-grs         delimited by size
+982600            ','                  delimited by size
+982600            d-tot-lo-amt         delimited by size
+982600            ','                  delimited by size
+|                 d-tot-recs           delimited by size
+|             into ws-csv-rec
+981400     write csv-rec from ws-csv-rec.
+
+      *******************************************************************
+
+981500 print-bus-type-totals.
+|
+|          move 'print-bus-type-totals' to msg-paragraph
+|
+|          move 1 to ws-clt-bus-type-n
+|          perform
+|             until ws-clt-bus-type-n > 9
+|                if bus-type-clt-cnt(ws-clt-bus-type-n) > 0
+|                   move ws-clt-bus-type-n       to d-bus-type-cd
+|                   move bus-type-clt-cnt(ws-clt-bus-type-n)
+|                        to d-bus-type-clt-cnt
+|                   move bus-type-emp-cnt(ws-clt-bus-type-n)
+|                        to d-bus-type-emp-cnt
+|                   move bus-type-fd-txbl-grs(ws-clt-bus-type-n)
+|                        to d-bus-type-fd-grs
+|                   move bus-type-fd-amt(ws-clt-bus-type-n)
+|                        to d-bus-type-fd-amt
+|                   move bus-type-st-txbl-grs(ws-clt-bus-type-n)
+|                        to d-bus-type-st-grs
+|                   move bus-type-st-amt(ws-clt-bus-type-n)
+|                        to d-bus-type-st-amt
+|                   write print-rec from bus-type-total-line
+|                         after 1 lines
+|                   add 1 to line-cnt giving line-cnt
+|                end-if
+|                add 1 to ws-clt-bus-type-n
+981500       end-perform.
+
+      *******************************************************************
+
+982100 print-local-jur-totals.
+|
+|          move 'print-local-jur-totals' to msg-paragraph
+|
+|          move 1 to local-jur-st-sub
+|          perform
+|             until local-jur-st-sub > 52
+|                move 1 to local-jur-lo-sub
+|                perform
+|                   until local-jur-lo-sub > 99
+|                      if local-jur-emp-cnt(local-jur-st-sub,
+|                            local-jur-lo-sub) > 0
+|                         move local-jur-st-sub  to d-local-jur-st-cd
+|                         move local-jur-lo-sub  to d-local-jur-lo-cd
+|                         move local-jur-emp-cnt(local-jur-st-sub,
+|                               local-jur-lo-sub)
+|                              to d-local-jur-emp-cnt
+|                         move local-jur-lo-txbl-grs(local-jur-st-sub,
+|                               local-jur-lo-sub)
+|                              to d-local-jur-lo-grs
+|                         move local-jur-lo-amt(local-jur-st-sub,
+|                               local-jur-lo-sub)
+|                              to d-local-jur-lo-amt
+|                         write print-rec from local-jur-total-line
+|                               after 1 lines
+|                         add 1 to line-cnt giving line-cnt
+|                      end-if
+|                      add 1 to local-jur-lo-sub
+|                   end-perform
+|                add 1 to local-jur-st-sub
+982100        end-perform.
+
+      *******************************************************************
+
+981600 report-dry-run-estimate.
+|
+|          move 'report-dry-run-estimate' to msg-paragraph
+|
+|          move g-tot-pages to ws-dry-run-tot-pages
+|          compute ws-dry-run-est-minutes rounded =
+|                  ws-dry-run-tot-pages / 60
+|
+|          move spaces to msg-arguments
+|          initialize     msg-arguments
+|          string 'DRY RUN ESTIMATE - TOTAL PAGES: ' delimited by size
+|                 ws-dry-run-tot-pages                delimited by size
+|                 '  EST PRINT MINUTES: '             delimited by size
+|                 ws-dry-run-est-minutes               delimited by size
+|             into msg-arguments
+981600    perform log-type-i-msg.
 
       *******************************************************************
 
@@ -2021,10 +2489,60 @@ few        move zeroes to office-total-fields
 103889     write print-rec from total-lo-amt-line      after 1 lines
            write print-rec from total-record-line      after 1 lines
 
+981400     if ws-csv-mode-on
+981400        move zeroes   to d-tot-off-nbr
+981400        move 'GRAND'  to ws-csv-row-type
+981400        perform write-csv-totals-line
+           end-if
+
+981500     perform print-bus-type-totals
+
+982100     perform print-local-jur-totals
+
+981900     perform reconcile-grand-totals
+
 969000     add 15 to line-cnt giving line-cnt
 969000     perform print-footer.
 
       *******************************************************************
+981900 reconcile-grand-totals.
+|
+|          move 'reconcile-grand-totals' to msg-paragraph
+|
+|     * office-total-fields (tot-*) resets at every office break in
+|     * print-office-totals, so recon-total-fields shadows it with a
+|     * running sum across all offices.  if that running sum doesn't
+|     * tie out to the run-wide g-tot-* accumulators, some "add ...
+|     * giving ..." pair got out of step with its g-tot-* partner.
+|
+|          move 'n' to ws-recon-sw
+|
+|          if recon-clts         not = g-tot-clts
+|             or recon-emps         not = g-tot-emps
+|             or recon-fd-txbl-grs  not = g-tot-fd-txbl-grs
+|             or recon-fd-amt       not = g-tot-fd-amt
+|             or recon-ss-txbl-grs  not = g-tot-ss-txbl-grs
+|             or recon-ss-amt       not = g-tot-ss-amt
+|             or recon-med-txbl-grs not = g-tot-med-txbl-grs
+|             or recon-med-amt      not = g-tot-med-amt
+|             or recon-ss-tips      not = g-tot-ss-tips
+|             or recon-alloc-tips   not = g-tot-alloc-tips
+|             or recon-st-txbl-grs  not = g-tot-st-txbl-grs
+|             or recon-st-amt       not = g-tot-st-amt
+|             or recon-lo-txbl-grs  not = g-tot-lo-txbl-grs
+|             or recon-lo-amt       not = g-tot-lo-amt
+|             move 'y' to ws-recon-sw
+|          end-if
+|
+|          if ws-recon-out-of-balance
+|             move spaces to msg-bad-data
+|             string 'grand totals do not reconcile to summed'
+|                    ' office totals for this run'
+|                delimited by size into msg-bad-data
+|             perform log-type-w-msg
+981900     end-if.
+
+      *******************************************************************
 
        print-header.
 
@@ -2044,6 +2562,9 @@ few        move zeroes to office-total-fields
            end-if
 
            move page-cnt to d-page-nbr
+982300     string 'TAX YR: ' delimited by size
+982300            w-tax-year delimited by size
+982300            into d-tax-year-line
            write print-rec from header-line   after 1 line
 969000     if ws-skip-heading = 'n' 
               write print-rec from header-line-1 after 2 line
@@ -2077,7 +2598,15 @@ few        move zeroes to office-total-fields
 32827 **   removed c++ calls
 32827      accept w2delv-parameters from command-line
 
-89538 *    perform pop-w2-properties
+981300     perform pop-w2-properties
+
+982300     perform default-tax-year
+
+982400     if ws-restart-on
+982400        perform read-checkpoint
+           end-if
+
+981800     perform init-pfl-state-table
 
            perform open-files
 
@@ -2090,10 +2619,134 @@ few        move zeroes to office-total-fields
 
       *******************************************************************
 
-89538 *pop-w2-properties.
-|     *   accept w2-delv-rundt from date yyyymmdd
-|     *   accept w2-delv-runtm from time 
-89538 *   move w-host-office to w2-delv-branch.
+981300 pop-w2-properties.
+|          accept w2-delv-rundt from date yyyymmdd
+|          accept w2-delv-runtm from time
+981300     move w-host-office to w2-delv-branch.
+
+982300 default-tax-year.
+|
+|          move 'default-tax-year' to msg-paragraph
+|
+|          if w-tax-year = zeroes
+|             accept date-n from date yyyymmdd
+|             move date-n-ccyy to w-tax-year
+|          end-if
+|
+982300     move w-tax-year to w2-delv-tax-year.
+
+      *******************************************************************
+
+982400 read-checkpoint.
+|
+|          move 'read-checkpoint' to msg-paragraph
+|
+|          move 'TMPDIR' to dict-name
+|          call 'fxlt' using dict-name
+|                            ws-temp-tree
+|          string ws-temp-tree delimited by space
+|                 '/vnd_tran.ckpt' delimited by size
+|                 into ckpt-tree
+|
+982700    open input ckpt-file
+982700    if ckpt-flg = i-o-ok
+982700       perform read-checkpoint-rec
+982700       perform read-checkpoint-rec
+982700          until ckpt-flg not = i-o-ok
+982700       close ckpt-file
+982400     end-if.
+
+      *******************************************************************
+
+982700 read-checkpoint-rec.
+982700
+982700    move 'read-checkpoint-rec' to msg-paragraph
+982700
+982700    read ckpt-file
+982700    if ckpt-flg = i-o-ok
+982700       evaluate true
+982700          when ckpt-is-header
+982700             move ckpt-hdr-off-nbr to ws-ckpt-off-nbr
+982700             move ckpt-hdr-g-tot   to office-g-total-fields
+982700             move ckpt-hdr-recon   to recon-total-fields
+982700          when ckpt-is-bus-type
+982700             move ckpt-bus-data
+982700                  to bus-type-tot-entry(ckpt-bus-sub)
+982700          when ckpt-is-local-jur
+982700             move ckpt-loc-data
+982700                  to local-jur-lo-entry(ckpt-loc-st-sub,
+982700                                        ckpt-loc-lo-sub)
+982700       end-evaluate
+982700    end-if.
+
+      *******************************************************************
+
+982400 write-checkpoint.
+|
+|          move 'write-checkpoint' to msg-paragraph
+|
+|          move 'TMPDIR' to dict-name
+|          call 'fxlt' using dict-name
+|                            ws-temp-tree
+|          string ws-temp-tree delimited by space
+|                 '/vnd_tran.ckpt' delimited by size
+|                 into ckpt-tree
+|
+982700    open output ckpt-file
+982700    if ckpt-flg = i-o-ok
+982700       move 'H'                   to ckpt-rec-type
+982700       move ws-save-off-nbr       to ckpt-hdr-off-nbr
+982700       move office-g-total-fields to ckpt-hdr-g-tot
+982700       move recon-total-fields    to ckpt-hdr-recon
+982700       write ckpt-hdr-rec
+982700
+982700       move 1 to ws-clt-bus-type-n
+982700       perform
+982700          until ws-clt-bus-type-n > 9
+982700             if bus-type-clt-cnt(ws-clt-bus-type-n) > 0
+982700                move 'B'               to ckpt-bus-rec-type
+982700                move ws-clt-bus-type-n to ckpt-bus-sub
+982700                move bus-type-tot-entry(ws-clt-bus-type-n)
+982700                     to ckpt-bus-data
+982700                write ckpt-bus-rec
+982700             end-if
+982700             add 1 to ws-clt-bus-type-n
+982700       end-perform
+982700
+982700       move 1 to local-jur-st-sub
+982700       perform
+982700          until local-jur-st-sub > 52
+982700             move 1 to local-jur-lo-sub
+982700             perform
+982700                until local-jur-lo-sub > 99
+982700                   if local-jur-emp-cnt(local-jur-st-sub,
+982700                         local-jur-lo-sub) > 0
+982700                      move 'L' to ckpt-loc-rec-type
+982700                      move local-jur-st-sub to ckpt-loc-st-sub
+982700                      move local-jur-lo-sub to ckpt-loc-lo-sub
+982700                      move local-jur-lo-entry(local-jur-st-sub,
+982700                            local-jur-lo-sub) to ckpt-loc-data
+982700                      write ckpt-loc-rec
+982700                   end-if
+982700                   add 1 to local-jur-lo-sub
+982700             end-perform
+982700             add 1 to local-jur-st-sub
+982700       end-perform
+982700
+982700       close ckpt-file
+982400     end-if.
+
+      *******************************************************************
+
+981800 init-pfl-state-table.
+|
+|          move 'init-pfl-state-table' to msg-paragraph
+|
+|     * pfl-state-flag is a lookup table of state codes that have
+|     * paid-family-leave withholding requiring FLI coupon handling
+|     * on the W-2.  add a state here (no other code change needed)
+|     * the day another state tax department adds a PFL box.
+981800     move 'y' to pfl-state-flag(29).
 
 
        format-d-date.
@@ -2151,11 +2804,21 @@ few        move zeroes to office-total-fields
           call 'fxlt' using dict-name
                             ws-temp-tree
 
-          string ws-temp-tree delimited by space
-                 '/vnd_tran.rpt'  delimited by size
-                 into print-tree
-
-          open output print-file
+981600    if ws-dry-run-on
+981600       string ws-temp-tree delimited by space
+|                    '/vnd_tran_dryrun.rpt' delimited by size
+981600              into print-tree
+981600    else
+             string ws-temp-tree delimited by space
+                    '/vnd_tran.rpt'  delimited by size
+                    into print-tree
+981600    end-if
+
+982700    if ws-restart-on
+982700       open extend print-file
+982700    else
+             open output print-file
+982700    end-if
           if print-flg not = i-o-ok
              move 'Y' to abort-ind
              move print-flg to msg-bad-return-cd
@@ -2163,36 +2826,72 @@ few        move zeroes to office-total-fields
              perform log-type-f-msg
           end-if
 
-89538 *   move 'TMPDIR'  to dict-name
-|     *   call 'fxlt' using dict-name
-|     *                     ws-temp-tree
-|     *   string ws-temp-tree delimited by space,
-|     *           '/vnd_tran.properties' delimited by size
-|     *           into ors-file-tree          
-|     *
-|     *   open output ors-output-file
-|     *   if ors-file-flg not = i-o-ok
-|     *      move 'Y' to abort-ind
-|     *      move ors-file-flg to msg-bad-return-cd
-|     *      move 'Unable to open vnd_tran.properties' to msg-bad-data
-|     *      perform log-type-f-msg
-89538 *   end-if
-
-
-660270    move 'TMPDIR'  to dict-name
-|         call 'fxlt' using dict-name
-|                           ws-temp-tree
-|         string ws-temp-tree delimited by space,
-|                 '/negativeemp.txt' delimited by size
-660270            into output-file-tree          
-
-660270    open output output-file
-|         if output-file-flg not = i-o-ok
-|            move 'Y' to abort-ind
-|            move output-file-flg to msg-bad-return-cd
-|            move 'Unable to open negativeemp.txt' to msg-bad-data
-|            perform log-type-f-msg
-660270    end-if
+981400    if ws-csv-mode-on
+|            move 'TMPDIR' to dict-name
+|            call 'fxlt' using dict-name
+|                              ws-temp-tree
+982600       if ws-dry-run-on
+982600          string ws-temp-tree delimited by space
+982600                 '/vnd_tran_dryrun.csv' delimited by size
+982600                 into csv-tree
+982600       else
+|               string ws-temp-tree delimited by space
+|                      '/vnd_tran.csv' delimited by size
+|                      into csv-tree
+982600       end-if
+982700       if ws-restart-on
+982700          open extend csv-file
+982700       else
+|               open output csv-file
+982700       end-if
+|            if csv-flg not = i-o-ok
+|               move 'Y' to abort-ind
+|               move csv-flg to msg-bad-return-cd
+|               move 'Unable to open vnd_tran.csv' to msg-bad-data
+|               perform log-type-f-msg
+|            end-if
+981400    end-if
+
+982500    if not ws-dry-run-on
+981300       move 'TMPDIR'  to dict-name
+|            call 'fxlt' using dict-name
+|                              ws-temp-tree
+|            string ws-temp-tree delimited by space,
+|                    '/vnd_tran.properties' delimited by size
+|                    into ors-file-tree
+
+982700       if ws-restart-on
+982700          open extend ors-output-file
+982700       else
+|               open output ors-output-file
+982700       end-if
+|            if ors-file-flg not = i-o-ok
+|               move 'Y' to abort-ind
+|               move ors-file-flg to msg-bad-return-cd
+|               move 'Unable to open vnd_tran.properties'
+|                    to msg-bad-data
+|               perform log-type-f-msg
+981300       end-if
+982500    end-if
+
+
+982600    if not ws-dry-run-on
+660270       move 'TMPDIR'  to dict-name
+|            call 'fxlt' using dict-name
+|                              ws-temp-tree
+|            string ws-temp-tree delimited by space,
+|                    '/negativeemp.txt' delimited by size
+660270               into output-file-tree
+
+660270       open output output-file
+|            if output-file-flg not = i-o-ok
+|               move 'Y' to abort-ind
+|               move output-file-flg to msg-bad-return-cd
+|               move 'Unable to open negativeemp.txt'
+|                    to msg-bad-data
+|               perform log-type-f-msg
+660270       end-if
+982600    end-if
 
           if abort-ind = 'Y'
              perform abort-rtn
@@ -2203,46 +2902,65 @@ few        move zeroes to office-total-fields
        close-files.
 
            move n-99 to io-call-func
-660270     close output-file
-89538 *    close ors-output-file         
+982600     if not ws-dry-run-on
+660270        close output-file
+982600     end-if
+982500     if not ws-dry-run-on
+981300        close ors-output-file
+982500     end-if
            call 'prmsxxio'
            close print-file.
 
+981400     if ws-csv-mode-on
+981400        close csv-file
+           end-if.
+
        read-next-p31x.
+           perform read-next-p31x-read
+
+982500     perform read-next-p31x-read
+982500        until (w-host-office = spaces
+982500                or p31x-flg not = i-o-ok
+982500                or p31x-off-nbr = w-host-office)
+982500         and (not ws-restart-on
+982500                or p31x-flg not = i-o-ok
+982500                or p31x-off-nbr > ws-ckpt-off-nbr).
+
+982500 read-next-p31x-read.
            move 3 to io-call-func.
            call 'prp31xio'.
 
        log-start-msg.
           move spaces       to msg-arguments
           initialize           msg-arguments
-          move program-name to msg-calling-prog
+          move ws-pgm-name to msg-calling-prog
           move 65           to comm-call-func
           call 'prcommsr'.
 
        log-finish-msg.
           move spaces       to msg-arguments
           initialize           msg-arguments
-          move program-name to msg-calling-prog
+          move ws-pgm-name to msg-calling-prog
           move 66           to comm-call-func
           call 'prcommsr'.
 
        log-type-i-msg.
-          move program-name to msg-calling-prog
+          move ws-pgm-name to msg-calling-prog
           move 67           to comm-call-func
           call 'prcommsr'.
 
        log-type-w-msg.
-          move program-name to msg-calling-prog
+          move ws-pgm-name to msg-calling-prog
           move 68           to comm-call-func
           call 'prcommsr'.
 
        log-type-f-msg.
-          move program-name to msg-calling-prog
+          move ws-pgm-name to msg-calling-prog
           move 69           to comm-call-func
           call 'prcommsr'.
 
        log-abort-msg.
-          move program-name to msg-calling-prog
+          move ws-pgm-name to msg-calling-prog
           move 70           to comm-call-func
           call 'prcommsr'.
 
